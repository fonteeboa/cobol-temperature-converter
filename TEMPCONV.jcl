@@ -0,0 +1,75 @@
+//TEMPCNV  JOB (ACCT9500),'TEMP CONVERT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*
+//*  NIGHTLY PLANT SENSOR TEMPERATURE CONVERSION
+//*  PULLS THE PLANT-FLOOR EXTRACT, RUNS THE BATCH CONVERSION,
+//*  AND HANDS THE CONVERTED FILE OFF TO DOWNSTREAM REPORTING.
+//*  SCHEDULED NIGHTLY ALONGSIDE THE OTHER PLANT BATCH JOBS.
+//*
+//*        SCRATCH YESTERDAY'S CONVERTED/REPORTING OUTPUT SO THE
+//*        NEW,CATLG STEPS BELOW CAN ALLOCATE TONIGHT'S COPY. MOD
+//*        FINDS AND DELETES THE DATASET IF IT IS ALREADY CATALOGUED,
+//*        OR ALLOCATES AND IMMEDIATELY DELETES A DUMMY ONE IF IT
+//*        IS NOT - EITHER WAY THE STEP CONDITION CODE STAYS ZERO.
+//PURGEOLD EXEC PGM=IEFBR14
+//DD1      DD  DSN=PLANT.SENSOR.CONVERTED,DISP=(MOD,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1))
+//DD2      DD  DSN=PLANT.REPORTING.TEMPFEED,DISP=(MOD,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1))
+//*
+//*        FIRST-EVER RUN HAS NO CHECKPOINT DATASET YET FOR THE
+//*        CONVERT STEP'S TEMPCKPT DD TO OPEN OLD. MOD/CATLG CREATES
+//*        IT THE FIRST TIME AND LEAVES AN EXISTING ONE (AND ITS
+//*        RESTART COUNT) UNTOUCHED EVERY NIGHT AFTER THAT.
+//ALLOCCKP EXEC PGM=IEFBR14
+//TEMPCKPT DD  DSN=PLANT.SENSOR.CHECKPOINT,DISP=(MOD,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=9,BLKSIZE=0)
+//*
+//*        SAME MOD/CATLG TREATMENT FOR THE AUDIT LOG - CREATES
+//*        PLANT.SENSOR.AUDITLOG WITH THE RIGHT DCB THE FIRST TIME
+//*        THIS JOB EVER RUNS, AND LEAVES AN EXISTING LOG (AND ITS
+//*        HISTORY) UNTOUCHED EVERY NIGHT AFTER THAT.
+//ALLOCLOG EXEC PGM=IEFBR14
+//TEMPLOG  DD  DSN=PLANT.SENSOR.AUDITLOG,DISP=(MOD,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=67,BLKSIZE=0)
+//*
+//GETFEED  EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DSN=PLANT.SENSOR.NIGHTLY.EXTRACT,DISP=SHR
+//SYSUT2   DD  DSN=&&SENSORIN,
+//             DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=21,BLKSIZE=0)
+//*
+//CONVERT  EXEC PGM=TEMPCNV
+//*        LOAD MODULE ALIAS FOR TemperatureConverter (8-CHAR LIMIT)
+//STEPLIB  DD  DSN=PLANT.PROD.LOADLIB,DISP=SHR
+//SENSORIN DD  DSN=&&SENSORIN,DISP=(OLD,DELETE)
+//SENSOUT  DD  DSN=PLANT.SENSOR.CONVERTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(20,20)),
+//             DCB=(RECFM=FB,LRECL=35,BLKSIZE=0)
+//TEMPLOG  DD  DSN=PLANT.SENSOR.AUDITLOG,DISP=MOD
+//TEMPCKPT DD  DSN=PLANT.SENSOR.CHECKPOINT,DISP=OLD
+//TEMPPARM DD  DSN=PLANT.SENSOR.CALIB.PARM,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//*        BLANK CARD ANSWERS THE "PRESS ENTER TO CONTINUE" PROMPT,
+//*        THEN 9 SELECTS BATCH MODE AND N ENDS THE MENU LOOP
+//SYSIN    DD  *
+
+9
+N
+/*
+//*
+//REPORT   EXEC PGM=IEBGENER,COND=(0,NE,CONVERT)
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DSN=PLANT.SENSOR.CONVERTED,DISP=SHR
+//SYSUT2   DD  DSN=PLANT.REPORTING.TEMPFEED,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(20,20)),
+//             DCB=(RECFM=FB,LRECL=35,BLKSIZE=0)
+//*
