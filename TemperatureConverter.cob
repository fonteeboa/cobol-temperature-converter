@@ -2,17 +2,205 @@
        PROGRAM-ID. TemperatureConverter.
        AUTHOR. Jv Fonte com Chá de Gepetê.
        DATE-WRITTEN. 2024-11-11.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SENSOR-INPUT-FILE ASSIGN TO "SENSORIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SENSOR-IN-STATUS.
+
+           SELECT SENSOR-OUTPUT-FILE ASSIGN TO "SENSOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SENSOR-OUT-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "TEMPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "TEMPCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT PARAMETER-FILE ASSIGN TO "TEMPPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAMETER-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SENSOR-INPUT-FILE.
+       01  SENSOR-INPUT-RECORD.
+           05 SIR-SENSOR-ID           PIC X(10).
+           05 SIR-SOURCE-SCALE        PIC X(1).
+           05 SIR-TARGET-SCALE        PIC X(1).
+           05 SIR-RAW-READING         PIC X(9).
+
+       FD  SENSOR-OUTPUT-FILE.
+       01  SENSOR-OUTPUT-RECORD.
+           05 SOR-SENSOR-ID           PIC X(10).
+           05 SOR-SOURCE-SCALE        PIC X(1).
+           05 SOR-INPUT-VALUE         PIC -(3)9.99.
+           05 SOR-TARGET-SCALE        PIC X(1).
+           05 SOR-OUTPUT-VALUE        PIC -(3)9.99.
+           05 SOR-STATUS              PIC X(9).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           05 ALR-TIMESTAMP           PIC X(19).
+           05 ALR-OPERATION           PIC X(25).
+           05 ALR-INPUT-VALUE         PIC -(3)9.99.
+           05 ALR-OUTPUT-VALUE        PIC -(3)9.99.
+           05 ALR-STATUS              PIC X(9).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD          PIC 9(9).
+
+       FD  PARAMETER-FILE.
+       01  PARAMETER-RECORD.
+           05 PARM-C-TO-K-OFFSET      PIC X(10).
+           05 PARM-F-OFFSET           PIC X(10).
+           05 PARM-R-OFFSET           PIC X(10).
+           05 PARM-CALIBRATION-OFFSET PIC X(10).
+
        WORKING-STORAGE SECTION.
 
-       01 CELSIUS            PIC 9(3)V99.
-       01 FAHRENHEIT         PIC 9(3)V99.
-       01 KELVIN             PIC 9(3)V99.
+       01 CELSIUS            PIC S9(3)V99 SIGN LEADING SEPARATE.
+       01 FAHRENHEIT         PIC S9(3)V99 SIGN LEADING SEPARATE.
+       01 KELVIN             PIC S9(3)V99 SIGN LEADING SEPARATE.
+       01 RANKINE            PIC S9(3)V99 SIGN LEADING SEPARATE.
        01 USER-OPTION        PIC X.
        01 REPEAT             PIC X VALUE 'Y'.
 
+       01 WS-ABS-ZERO-C      PIC S9(3)V99 VALUE -273.15.
+       01 WS-ABS-ZERO-K      PIC S9(3)V99 VALUE 0.
+       01 WS-ABS-ZERO-F      PIC S9(3)V99 VALUE -459.67.
+       01 WS-ABS-ZERO-R      PIC S9(3)V99 VALUE 0.
+       01 WS-CONVERSION-STATUS PIC X(9) VALUE SPACES.
+
+       01 WS-SENSOR-IN-STATUS     PIC XX.
+       01 WS-SENSOR-OUT-STATUS    PIC XX.
+       01 WS-AUDIT-LOG-STATUS     PIC XX.
+       01 WS-CHECKPOINT-STATUS    PIC XX.
+       01 WS-PARAMETER-STATUS     PIC XX.
+       01 WS-END-OF-SENSOR-FILE   PIC X VALUE 'N'.
+
+       01 WS-C-TO-K-OFFSET        PIC S9(3)V99 VALUE 273.15.
+       01 WS-F-OFFSET             PIC S9(3)V99 VALUE 32.
+       01 WS-R-OFFSET             PIC S9(3)V99 VALUE 459.67.
+       01 WS-CALIBRATION-OFFSET   PIC S9(3)V99 VALUE ZERO.
+
+       01 WS-RESTART-COUNT        PIC 9(9) VALUE ZERO.
+       01 WS-RECORDS-SKIPPED      PIC 9(9) VALUE ZERO.
+       01 WS-CHECKPOINT-VALUE     PIC 9(9) VALUE ZERO.
+
+       01 WS-AUDIT-FIELDS.
+           05 WS-AUDIT-OPERATION      PIC X(25).
+           05 WS-AUDIT-INPUT-VALUE    PIC S9(3)V99.
+           05 WS-AUDIT-OUTPUT-VALUE   PIC S9(3)V99.
+
+       01 WS-CURRENT-DATE.
+           05 WS-CD-YEAR              PIC 9(4).
+           05 WS-CD-MONTH             PIC 9(2).
+           05 WS-CD-DAY               PIC 9(2).
+           05 WS-CD-HOUR              PIC 9(2).
+           05 WS-CD-MINUTE            PIC 9(2).
+           05 WS-CD-SECOND            PIC 9(2).
+           05 FILLER                  PIC X(9).
+
+       01 WS-BATCH-COUNTERS.
+           05 WS-RECORDS-READ         PIC 9(9) VALUE ZERO.
+           05 WS-RECORDS-CONVERTED    PIC 9(9) VALUE ZERO.
+           05 WS-RECORDS-REJECTED     PIC 9(9) VALUE ZERO.
+
+       01 WS-VALID-READING           PIC X VALUE 'Y'.
+       01 WS-LAST-OUTPUT-VALUE       PIC S9(3)V99 VALUE ZERO.
+
+       01 WS-NUMERIC-ENTRY           PIC X(10).
+       01 WS-VALID-ENTRY             PIC X VALUE 'N'.
+
+       01 WS-RECONCILE-OPTION        PIC X.
+       01 WS-RECONCILE-ORIGINAL      PIC S9(3)V99 SIGN LEADING
+                                          SEPARATE VALUE ZERO.
+       01 WS-RECONCILE-DRIFT         PIC S9(3)V99 SIGN LEADING
+                                          SEPARATE VALUE ZERO.
+       01 WS-RECONCILE-TOLERANCE     PIC S9(3)V99 VALUE 0.01.
+
+       01 WS-SCALE-STATS.
+           05 WS-C-STATS.
+               10 WS-C-MIN            PIC S9(3)V99 VALUE 999.99.
+               10 WS-C-MAX            PIC S9(3)V99 VALUE -999.99.
+               10 WS-C-SUM            PIC S9(7)V99 VALUE ZERO.
+               10 WS-C-COUNT          PIC 9(7) VALUE ZERO.
+               10 WS-C-AVG            PIC S9(5)V99 VALUE ZERO.
+           05 WS-F-STATS.
+               10 WS-F-MIN            PIC S9(3)V99 VALUE 999.99.
+               10 WS-F-MAX            PIC S9(3)V99 VALUE -999.99.
+               10 WS-F-SUM            PIC S9(7)V99 VALUE ZERO.
+               10 WS-F-COUNT          PIC 9(7) VALUE ZERO.
+               10 WS-F-AVG            PIC S9(5)V99 VALUE ZERO.
+           05 WS-K-STATS.
+               10 WS-K-MIN            PIC S9(3)V99 VALUE 999.99.
+               10 WS-K-MAX            PIC S9(3)V99 VALUE -999.99.
+               10 WS-K-SUM            PIC S9(7)V99 VALUE ZERO.
+               10 WS-K-COUNT          PIC 9(7) VALUE ZERO.
+               10 WS-K-AVG            PIC S9(5)V99 VALUE ZERO.
+           05 WS-R-STATS.
+               10 WS-R-MIN            PIC S9(3)V99 VALUE 999.99.
+               10 WS-R-MAX            PIC S9(3)V99 VALUE -999.99.
+               10 WS-R-SUM            PIC S9(7)V99 VALUE ZERO.
+               10 WS-R-COUNT          PIC 9(7) VALUE ZERO.
+               10 WS-R-AVG            PIC S9(5)V99 VALUE ZERO.
+
        PROCEDURE DIVISION.
 
+       MAIN-PARAGRAPH.
+           PERFORM LOAD-CONVERSION-PARAMETERS
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-LOG-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           PERFORM DISPLAY-WELCOME
+           PERFORM WITH TEST AFTER UNTIL REPEAT = 'N'
+               PERFORM DISPLAY-MENU
+               ACCEPT USER-OPTION
+               EVALUATE USER-OPTION
+                   WHEN '1'
+                       PERFORM CONVERT-CELSIUS-TO-KELVIN
+                       PERFORM ASK-REPEAT
+                   WHEN '2'
+                       PERFORM CONVERT-CELSIUS-TO-FAHRENHEIT
+                       PERFORM ASK-REPEAT
+                   WHEN '3'
+                       PERFORM CONVERT-KELVIN-TO-CELSIUS
+                       PERFORM ASK-REPEAT
+                   WHEN '4'
+                       PERFORM CONVERT-KELVIN-TO-FAHRENHEIT
+                       PERFORM ASK-REPEAT
+                   WHEN '5'
+                       PERFORM CONVERT-FAHRENHEIT-TO-CELSIUS
+                       PERFORM ASK-REPEAT
+                   WHEN '6'
+                       PERFORM CONVERT-FAHRENHEIT-TO-KELVIN
+                       PERFORM ASK-REPEAT
+                   WHEN '7'
+                       PERFORM CONVERT-CELSIUS-TO-RANKINE
+                       PERFORM ASK-REPEAT
+                   WHEN '8'
+                       PERFORM CONVERT-RANKINE-TO-CELSIUS
+                       PERFORM ASK-REPEAT
+                   WHEN '9'
+                       PERFORM BATCH-PROCESS-FILE
+                       PERFORM ASK-REPEAT
+                   WHEN '0'
+                       PERFORM RECONCILE-ROUND-TRIP
+                       PERFORM ASK-REPEAT
+                   WHEN OTHER
+                       DISPLAY "Invalid option. Please try again."
+               END-EVALUATE
+           END-PERFORM
+           CLOSE AUDIT-LOG-FILE
+           DISPLAY "Thank you! Feel free to use it again anytime!".
+           STOP RUN.
+
        DISPLAY-WELCOME.
            DISPLAY "**********************************************"
            DISPLAY "*                                            *"
@@ -37,6 +225,10 @@
            DISPLAY "4 - Kelvin to Fahrenheit"
            DISPLAY "5 - Fahrenheit to Celsius"
            DISPLAY "6 - Fahrenheit to Kelvin"
+           DISPLAY "7 - Celsius to Rankine"
+           DISPLAY "8 - Rankine to Celsius"
+           DISPLAY "9 - Batch file processing (SENSORIN/SENSOUT)"
+           DISPLAY "0 - Round-trip reconciliation check"
            DISPLAY "Option: " WITH NO ADVANCING.
 
        ASK-REPEAT.
@@ -45,75 +237,725 @@
            ACCEPT REPEAT
            MOVE FUNCTION UPPER-CASE(REPEAT) TO REPEAT.
 
-       MAIN-PARAGRAPH.
-           PERFORM DISPLAY-WELCOME
-           PERFORM WITH TEST AFTER UNTIL REPEAT = 'N'
-               PERFORM DISPLAY-MENU
-               ACCEPT USER-OPTION
-               EVALUATE USER-OPTION
-                   WHEN '1' 
-                       PERFORM CONVERT-CELSIUS-TO-KELVIN
-                       PERFORM ASK-REPEAT
-                   WHEN '2' 
-                       PERFORM CONVERT-CELSIUS-TO-FAHRENHEIT
-                       PERFORM ASK-REPEAT
-                   WHEN '3' 
-                       PERFORM CONVERT-KELVIN-TO-CELSIUS
-                       PERFORM ASK-REPEAT
-                   WHEN '4' 
-                       PERFORM CONVERT-KELVIN-TO-FAHRENHEIT
-                       PERFORM ASK-REPEAT
-                   WHEN '5' 
-                       PERFORM CONVERT-FAHRENHEIT-TO-CELSIUS
-                       PERFORM ASK-REPEAT
-                   WHEN '6' 
-                       PERFORM CONVERT-FAHRENHEIT-TO-KELVIN
-                       PERFORM ASK-REPEAT
-                   WHEN OTHER 
-                       DISPLAY "Invalid option. Please try again."
-               END-EVALUATE
-           END-PERFORM
-           DISPLAY "Thank you! Feel free to use it again anytime!".
-           STOP RUN.
+       WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING WS-CD-YEAR "-" WS-CD-MONTH "-" WS-CD-DAY " "
+               WS-CD-HOUR ":" WS-CD-MINUTE ":" WS-CD-SECOND
+               DELIMITED BY SIZE INTO ALR-TIMESTAMP
+           MOVE WS-AUDIT-OPERATION TO ALR-OPERATION
+           MOVE WS-AUDIT-INPUT-VALUE TO ALR-INPUT-VALUE
+           MOVE WS-AUDIT-OUTPUT-VALUE TO ALR-OUTPUT-VALUE
+           MOVE WS-CONVERSION-STATUS TO ALR-STATUS
+           WRITE AUDIT-LOG-RECORD.
+
+       LOAD-CONVERSION-PARAMETERS.
+           OPEN INPUT PARAMETER-FILE
+           IF WS-PARAMETER-STATUS = '00'
+               READ PARAMETER-FILE
+                   NOT AT END
+                       IF FUNCTION TEST-NUMVAL(PARM-C-TO-K-OFFSET)
+                           = ZERO
+                           MOVE FUNCTION NUMVAL(PARM-C-TO-K-OFFSET)
+                               TO WS-C-TO-K-OFFSET
+                       END-IF
+                       IF FUNCTION TEST-NUMVAL(PARM-F-OFFSET) = ZERO
+                           MOVE FUNCTION NUMVAL(PARM-F-OFFSET)
+                               TO WS-F-OFFSET
+                       END-IF
+                       IF FUNCTION TEST-NUMVAL(PARM-R-OFFSET) = ZERO
+                           MOVE FUNCTION NUMVAL(PARM-R-OFFSET)
+                               TO WS-R-OFFSET
+                       END-IF
+                       IF FUNCTION TEST-NUMVAL(PARM-CALIBRATION-OFFSET)
+                           = ZERO
+                           MOVE FUNCTION NUMVAL(PARM-CALIBRATION-OFFSET)
+                               TO WS-CALIBRATION-OFFSET
+                       END-IF
+               END-READ
+               CLOSE PARAMETER-FILE
+           END-IF.
+
+       GET-CELSIUS-INPUT.
+           MOVE 'N' TO WS-VALID-ENTRY
+           PERFORM UNTIL WS-VALID-ENTRY = 'Y'
+               DISPLAY "Enter temperature in Celsius: "
+                   WITH NO ADVANCING
+               ACCEPT WS-NUMERIC-ENTRY
+               IF FUNCTION TEST-NUMVAL(WS-NUMERIC-ENTRY) = ZERO
+                   IF FUNCTION ABS(FUNCTION NUMVAL(WS-NUMERIC-ENTRY))
+                           > 999.99
+                       DISPLAY "Invalid entry - value out of range."
+                   ELSE
+                       MOVE FUNCTION NUMVAL(WS-NUMERIC-ENTRY) TO CELSIUS
+                       ADD WS-CALIBRATION-OFFSET TO CELSIUS
+                           ON SIZE ERROR
+                               DISPLAY "Invalid entry - calibrated "
+                                   "value out of range."
+                           NOT ON SIZE ERROR
+                               MOVE 'Y' TO WS-VALID-ENTRY
+                       END-ADD
+                   END-IF
+               ELSE
+                   DISPLAY "Invalid entry - numeric value required."
+               END-IF
+           END-PERFORM.
+
+       GET-FAHRENHEIT-INPUT.
+           MOVE 'N' TO WS-VALID-ENTRY
+           PERFORM UNTIL WS-VALID-ENTRY = 'Y'
+               DISPLAY "Enter temperature in Fahrenheit: "
+                   WITH NO ADVANCING
+               ACCEPT WS-NUMERIC-ENTRY
+               IF FUNCTION TEST-NUMVAL(WS-NUMERIC-ENTRY) = ZERO
+                   IF FUNCTION ABS(FUNCTION NUMVAL(WS-NUMERIC-ENTRY))
+                           > 999.99
+                       DISPLAY "Invalid entry - value out of range."
+                   ELSE
+                       MOVE FUNCTION NUMVAL(WS-NUMERIC-ENTRY)
+                           TO FAHRENHEIT
+                       ADD WS-CALIBRATION-OFFSET TO FAHRENHEIT
+                           ON SIZE ERROR
+                               DISPLAY "Invalid entry - calibrated "
+                                   "value out of range."
+                           NOT ON SIZE ERROR
+                               MOVE 'Y' TO WS-VALID-ENTRY
+                       END-ADD
+                   END-IF
+               ELSE
+                   DISPLAY "Invalid entry - numeric value required."
+               END-IF
+           END-PERFORM.
+
+       GET-KELVIN-INPUT.
+           MOVE 'N' TO WS-VALID-ENTRY
+           PERFORM UNTIL WS-VALID-ENTRY = 'Y'
+               DISPLAY "Enter temperature in Kelvin: "
+                   WITH NO ADVANCING
+               ACCEPT WS-NUMERIC-ENTRY
+               IF FUNCTION TEST-NUMVAL(WS-NUMERIC-ENTRY) = ZERO
+                   IF FUNCTION ABS(FUNCTION NUMVAL(WS-NUMERIC-ENTRY))
+                           > 999.99
+                       DISPLAY "Invalid entry - value out of range."
+                   ELSE
+                       MOVE FUNCTION NUMVAL(WS-NUMERIC-ENTRY) TO KELVIN
+                       ADD WS-CALIBRATION-OFFSET TO KELVIN
+                           ON SIZE ERROR
+                               DISPLAY "Invalid entry - calibrated "
+                                   "value out of range."
+                           NOT ON SIZE ERROR
+                               MOVE 'Y' TO WS-VALID-ENTRY
+                       END-ADD
+                   END-IF
+               ELSE
+                   DISPLAY "Invalid entry - numeric value required."
+               END-IF
+           END-PERFORM.
+
+       GET-RANKINE-INPUT.
+           MOVE 'N' TO WS-VALID-ENTRY
+           PERFORM UNTIL WS-VALID-ENTRY = 'Y'
+               DISPLAY "Enter temperature in Rankine: "
+                   WITH NO ADVANCING
+               ACCEPT WS-NUMERIC-ENTRY
+               IF FUNCTION TEST-NUMVAL(WS-NUMERIC-ENTRY) = ZERO
+                   IF FUNCTION ABS(FUNCTION NUMVAL(WS-NUMERIC-ENTRY))
+                           > 999.99
+                       DISPLAY "Invalid entry - value out of range."
+                   ELSE
+                       MOVE FUNCTION NUMVAL(WS-NUMERIC-ENTRY) TO RANKINE
+                       ADD WS-CALIBRATION-OFFSET TO RANKINE
+                           ON SIZE ERROR
+                               DISPLAY "Invalid entry - calibrated "
+                                   "value out of range."
+                           NOT ON SIZE ERROR
+                               MOVE 'Y' TO WS-VALID-ENTRY
+                       END-ADD
+                   END-IF
+               ELSE
+                   DISPLAY "Invalid entry - numeric value required."
+               END-IF
+           END-PERFORM.
 
        CONVERT-CELSIUS-TO-KELVIN.
            DISPLAY "Celsius to Kelvin"
-           DISPLAY "Enter temperature in Celsius: " WITH NO ADVANCING
-           ACCEPT CELSIUS
-           COMPUTE KELVIN = CELSIUS + 273.15
-           DISPLAY "The temperature in Kelvin is: " KELVIN.
+           PERFORM GET-CELSIUS-INPUT
+           PERFORM COMPUTE-CELSIUS-TO-KELVIN.
+
+       COMPUTE-CELSIUS-TO-KELVIN.
+           IF CELSIUS < WS-ABS-ZERO-C
+               DISPLAY "ERROR: " CELSIUS
+                   " C is below absolute zero. Value rejected."
+               MOVE "REJECTED " TO WS-CONVERSION-STATUS
+               MOVE ZERO TO KELVIN
+           ELSE
+               COMPUTE KELVIN = CELSIUS + WS-C-TO-K-OFFSET
+               MOVE "CONVERTED" TO WS-CONVERSION-STATUS
+               DISPLAY "The temperature in Kelvin is: " KELVIN
+           END-IF
+           MOVE "CELSIUS TO KELVIN" TO WS-AUDIT-OPERATION
+           MOVE CELSIUS TO WS-AUDIT-INPUT-VALUE
+           MOVE KELVIN TO WS-AUDIT-OUTPUT-VALUE
+           PERFORM WRITE-AUDIT-LOG.
 
        CONVERT-CELSIUS-TO-FAHRENHEIT.
            DISPLAY "Celsius to Fahrenheit"
-           DISPLAY "Enter temperature in Celsius: " WITH NO ADVANCING
-           ACCEPT CELSIUS
-           COMPUTE FAHRENHEIT = (CELSIUS * 9 / 5) + 32
-           DISPLAY "The temperature in Fahrenheit is: " FAHRENHEIT.
+           PERFORM GET-CELSIUS-INPUT
+           PERFORM COMPUTE-CELSIUS-TO-FAHRENHEIT.
+
+       COMPUTE-CELSIUS-TO-FAHRENHEIT.
+           IF CELSIUS < WS-ABS-ZERO-C
+               DISPLAY "ERROR: " CELSIUS
+                   " C is below absolute zero. Value rejected."
+               MOVE "REJECTED " TO WS-CONVERSION-STATUS
+               MOVE ZERO TO FAHRENHEIT
+           ELSE
+               COMPUTE FAHRENHEIT = (CELSIUS * 9 / 5) + WS-F-OFFSET
+               MOVE "CONVERTED" TO WS-CONVERSION-STATUS
+               DISPLAY "The temperature in Fahrenheit is: " FAHRENHEIT
+           END-IF
+           MOVE "CELSIUS TO FAHRENHEIT" TO WS-AUDIT-OPERATION
+           MOVE CELSIUS TO WS-AUDIT-INPUT-VALUE
+           MOVE FAHRENHEIT TO WS-AUDIT-OUTPUT-VALUE
+           PERFORM WRITE-AUDIT-LOG.
 
        CONVERT-KELVIN-TO-CELSIUS.
            DISPLAY "Kelvin to Celsius"
-           DISPLAY "Enter temperature in Kelvin: " WITH NO ADVANCING
-           ACCEPT KELVIN
-           COMPUTE CELSIUS = KELVIN - 273.15
-           DISPLAY "The temperature in Celsius is: " CELSIUS.
+           PERFORM GET-KELVIN-INPUT
+           PERFORM COMPUTE-KELVIN-TO-CELSIUS.
+
+       COMPUTE-KELVIN-TO-CELSIUS.
+           IF KELVIN < WS-ABS-ZERO-K
+               DISPLAY "ERROR: " KELVIN
+                   " K is below absolute zero. Value rejected."
+               MOVE "REJECTED " TO WS-CONVERSION-STATUS
+               MOVE ZERO TO CELSIUS
+           ELSE
+               COMPUTE CELSIUS = KELVIN - WS-C-TO-K-OFFSET
+               MOVE "CONVERTED" TO WS-CONVERSION-STATUS
+               DISPLAY "The temperature in Celsius is: " CELSIUS
+           END-IF
+           MOVE "KELVIN TO CELSIUS" TO WS-AUDIT-OPERATION
+           MOVE KELVIN TO WS-AUDIT-INPUT-VALUE
+           MOVE CELSIUS TO WS-AUDIT-OUTPUT-VALUE
+           PERFORM WRITE-AUDIT-LOG.
 
        CONVERT-KELVIN-TO-FAHRENHEIT.
            DISPLAY "Kelvin to Fahrenheit"
-           DISPLAY "Enter temperature in Kelvin: " WITH NO ADVANCING
-           ACCEPT KELVIN
-           COMPUTE FAHRENHEIT = ((KELVIN - 273.15) * 9 / 5) + 32
-           DISPLAY "The temperature in Fahrenheit is: " FAHRENHEIT.
+           PERFORM GET-KELVIN-INPUT
+           PERFORM COMPUTE-KELVIN-TO-FAHRENHEIT.
+
+       COMPUTE-KELVIN-TO-FAHRENHEIT.
+           IF KELVIN < WS-ABS-ZERO-K
+               DISPLAY "ERROR: " KELVIN
+                   " K is below absolute zero. Value rejected."
+               MOVE "REJECTED " TO WS-CONVERSION-STATUS
+               MOVE ZERO TO FAHRENHEIT
+           ELSE
+               COMPUTE FAHRENHEIT = ((KELVIN - WS-C-TO-K-OFFSET)
+                   * 9 / 5) + WS-F-OFFSET
+               MOVE "CONVERTED" TO WS-CONVERSION-STATUS
+               DISPLAY "The temperature in Fahrenheit is: " FAHRENHEIT
+           END-IF
+           MOVE "KELVIN TO FAHRENHEIT" TO WS-AUDIT-OPERATION
+           MOVE KELVIN TO WS-AUDIT-INPUT-VALUE
+           MOVE FAHRENHEIT TO WS-AUDIT-OUTPUT-VALUE
+           PERFORM WRITE-AUDIT-LOG.
 
        CONVERT-FAHRENHEIT-TO-CELSIUS.
            DISPLAY "Fahrenheit to Celsius"
-           DISPLAY "Enter temperature in Fahrenheit: " WITH NO ADVANCING
-           ACCEPT FAHRENHEIT
-           COMPUTE CELSIUS = (FAHRENHEIT - 32) * 5 / 9
-           DISPLAY "The temperature in Celsius is: " CELSIUS.
+           PERFORM GET-FAHRENHEIT-INPUT
+           PERFORM COMPUTE-FAHRENHEIT-TO-CELSIUS.
+
+       COMPUTE-FAHRENHEIT-TO-CELSIUS.
+           IF FAHRENHEIT < WS-ABS-ZERO-F
+               DISPLAY "ERROR: " FAHRENHEIT
+                   " F is below absolute zero. Value rejected."
+               MOVE "REJECTED " TO WS-CONVERSION-STATUS
+               MOVE ZERO TO CELSIUS
+           ELSE
+               COMPUTE CELSIUS = (FAHRENHEIT - WS-F-OFFSET) * 5 / 9
+               MOVE "CONVERTED" TO WS-CONVERSION-STATUS
+               DISPLAY "The temperature in Celsius is: " CELSIUS
+           END-IF
+           MOVE "FAHRENHEIT TO CELSIUS" TO WS-AUDIT-OPERATION
+           MOVE FAHRENHEIT TO WS-AUDIT-INPUT-VALUE
+           MOVE CELSIUS TO WS-AUDIT-OUTPUT-VALUE
+           PERFORM WRITE-AUDIT-LOG.
 
        CONVERT-FAHRENHEIT-TO-KELVIN.
            DISPLAY "Fahrenheit to Kelvin"
-           DISPLAY "Enter temperature in Fahrenheit: " WITH NO ADVANCING
-           ACCEPT FAHRENHEIT
-           COMPUTE KELVIN = ((FAHRENHEIT - 32) * 5 / 9) + 273.15
-           DISPLAY "The temperature in Kelvin is: " KELVIN.
+           PERFORM GET-FAHRENHEIT-INPUT
+           PERFORM COMPUTE-FAHRENHEIT-TO-KELVIN.
+
+       COMPUTE-FAHRENHEIT-TO-KELVIN.
+           IF FAHRENHEIT < WS-ABS-ZERO-F
+               DISPLAY "ERROR: " FAHRENHEIT
+                   " F is below absolute zero. Value rejected."
+               MOVE "REJECTED " TO WS-CONVERSION-STATUS
+               MOVE ZERO TO KELVIN
+           ELSE
+               COMPUTE KELVIN = ((FAHRENHEIT - WS-F-OFFSET) * 5 / 9)
+                   + WS-C-TO-K-OFFSET
+               MOVE "CONVERTED" TO WS-CONVERSION-STATUS
+               DISPLAY "The temperature in Kelvin is: " KELVIN
+           END-IF
+           MOVE "FAHRENHEIT TO KELVIN" TO WS-AUDIT-OPERATION
+           MOVE FAHRENHEIT TO WS-AUDIT-INPUT-VALUE
+           MOVE KELVIN TO WS-AUDIT-OUTPUT-VALUE
+           PERFORM WRITE-AUDIT-LOG.
+
+       CONVERT-CELSIUS-TO-RANKINE.
+           DISPLAY "Celsius to Rankine"
+           PERFORM GET-CELSIUS-INPUT
+           PERFORM COMPUTE-CELSIUS-TO-RANKINE.
+
+       COMPUTE-CELSIUS-TO-RANKINE.
+           IF CELSIUS < WS-ABS-ZERO-C
+               DISPLAY "ERROR: " CELSIUS
+                   " C is below absolute zero. Value rejected."
+               MOVE "REJECTED " TO WS-CONVERSION-STATUS
+               MOVE ZERO TO RANKINE
+           ELSE
+               COMPUTE FAHRENHEIT = (CELSIUS * 9 / 5) + WS-F-OFFSET
+               COMPUTE RANKINE = FAHRENHEIT + WS-R-OFFSET
+               MOVE "CONVERTED" TO WS-CONVERSION-STATUS
+               DISPLAY "The temperature in Rankine is: " RANKINE
+           END-IF
+           MOVE "CELSIUS TO RANKINE" TO WS-AUDIT-OPERATION
+           MOVE CELSIUS TO WS-AUDIT-INPUT-VALUE
+           MOVE RANKINE TO WS-AUDIT-OUTPUT-VALUE
+           PERFORM WRITE-AUDIT-LOG.
+
+       CONVERT-RANKINE-TO-CELSIUS.
+           DISPLAY "Rankine to Celsius"
+           PERFORM GET-RANKINE-INPUT
+           PERFORM COMPUTE-RANKINE-TO-CELSIUS.
+
+       COMPUTE-RANKINE-TO-CELSIUS.
+           IF RANKINE < WS-ABS-ZERO-R
+               DISPLAY "ERROR: " RANKINE
+                   " R is below absolute zero. Value rejected."
+               MOVE "REJECTED " TO WS-CONVERSION-STATUS
+               MOVE ZERO TO CELSIUS
+           ELSE
+               COMPUTE FAHRENHEIT = RANKINE - WS-R-OFFSET
+               COMPUTE CELSIUS = (FAHRENHEIT - WS-F-OFFSET) * 5 / 9
+               MOVE "CONVERTED" TO WS-CONVERSION-STATUS
+               DISPLAY "The temperature in Celsius is: " CELSIUS
+           END-IF
+           MOVE "RANKINE TO CELSIUS" TO WS-AUDIT-OPERATION
+           MOVE RANKINE TO WS-AUDIT-INPUT-VALUE
+           MOVE CELSIUS TO WS-AUDIT-OUTPUT-VALUE
+           PERFORM WRITE-AUDIT-LOG.
+
+       COMPUTE-FAHRENHEIT-TO-RANKINE.
+           IF FAHRENHEIT < WS-ABS-ZERO-F
+               DISPLAY "ERROR: " FAHRENHEIT
+                   " F is below absolute zero. Value rejected."
+               MOVE "REJECTED " TO WS-CONVERSION-STATUS
+               MOVE ZERO TO RANKINE
+           ELSE
+               COMPUTE RANKINE = FAHRENHEIT + WS-R-OFFSET
+               MOVE "CONVERTED" TO WS-CONVERSION-STATUS
+               DISPLAY "The temperature in Rankine is: " RANKINE
+           END-IF
+           MOVE "FAHRENHEIT TO RANKINE" TO WS-AUDIT-OPERATION
+           MOVE FAHRENHEIT TO WS-AUDIT-INPUT-VALUE
+           MOVE RANKINE TO WS-AUDIT-OUTPUT-VALUE
+           PERFORM WRITE-AUDIT-LOG.
+
+       COMPUTE-RANKINE-TO-FAHRENHEIT.
+           IF RANKINE < WS-ABS-ZERO-R
+               DISPLAY "ERROR: " RANKINE
+                   " R is below absolute zero. Value rejected."
+               MOVE "REJECTED " TO WS-CONVERSION-STATUS
+               MOVE ZERO TO FAHRENHEIT
+           ELSE
+               COMPUTE FAHRENHEIT = RANKINE - WS-R-OFFSET
+               MOVE "CONVERTED" TO WS-CONVERSION-STATUS
+               DISPLAY "The temperature in Fahrenheit is: " FAHRENHEIT
+           END-IF
+           MOVE "RANKINE TO FAHRENHEIT" TO WS-AUDIT-OPERATION
+           MOVE RANKINE TO WS-AUDIT-INPUT-VALUE
+           MOVE FAHRENHEIT TO WS-AUDIT-OUTPUT-VALUE
+           PERFORM WRITE-AUDIT-LOG.
+
+       COMPUTE-KELVIN-TO-RANKINE.
+           IF KELVIN < WS-ABS-ZERO-K
+               DISPLAY "ERROR: " KELVIN
+                   " K is below absolute zero. Value rejected."
+               MOVE "REJECTED " TO WS-CONVERSION-STATUS
+               MOVE ZERO TO RANKINE
+           ELSE
+               COMPUTE FAHRENHEIT = ((KELVIN - WS-C-TO-K-OFFSET)
+                   * 9 / 5) + WS-F-OFFSET
+               COMPUTE RANKINE = FAHRENHEIT + WS-R-OFFSET
+               MOVE "CONVERTED" TO WS-CONVERSION-STATUS
+               DISPLAY "The temperature in Rankine is: " RANKINE
+           END-IF
+           MOVE "KELVIN TO RANKINE" TO WS-AUDIT-OPERATION
+           MOVE KELVIN TO WS-AUDIT-INPUT-VALUE
+           MOVE RANKINE TO WS-AUDIT-OUTPUT-VALUE
+           PERFORM WRITE-AUDIT-LOG.
+
+       COMPUTE-RANKINE-TO-KELVIN.
+           IF RANKINE < WS-ABS-ZERO-R
+               DISPLAY "ERROR: " RANKINE
+                   " R is below absolute zero. Value rejected."
+               MOVE "REJECTED " TO WS-CONVERSION-STATUS
+               MOVE ZERO TO KELVIN
+           ELSE
+               COMPUTE FAHRENHEIT = RANKINE - WS-R-OFFSET
+               COMPUTE KELVIN = ((FAHRENHEIT - WS-F-OFFSET) * 5 / 9)
+                   + WS-C-TO-K-OFFSET
+               MOVE "CONVERTED" TO WS-CONVERSION-STATUS
+               DISPLAY "The temperature in Kelvin is: " KELVIN
+           END-IF
+           MOVE "RANKINE TO KELVIN" TO WS-AUDIT-OPERATION
+           MOVE RANKINE TO WS-AUDIT-INPUT-VALUE
+           MOVE KELVIN TO WS-AUDIT-OUTPUT-VALUE
+           PERFORM WRITE-AUDIT-LOG.
+
+       RECONCILE-ROUND-TRIP.
+           DISPLAY "Round-trip reconciliation check"
+           DISPLAY "1 - Celsius <-> Fahrenheit"
+           DISPLAY "2 - Celsius <-> Kelvin"
+           DISPLAY "3 - Celsius <-> Rankine"
+           DISPLAY "Option: " WITH NO ADVANCING
+           ACCEPT WS-RECONCILE-OPTION
+           PERFORM GET-CELSIUS-INPUT
+           MOVE CELSIUS TO WS-RECONCILE-ORIGINAL
+           EVALUATE WS-RECONCILE-OPTION
+               WHEN '1'
+                   PERFORM COMPUTE-CELSIUS-TO-FAHRENHEIT
+                   IF WS-CONVERSION-STATUS NOT = "REJECTED "
+                       PERFORM COMPUTE-FAHRENHEIT-TO-CELSIUS
+                   END-IF
+               WHEN '2'
+                   PERFORM COMPUTE-CELSIUS-TO-KELVIN
+                   IF WS-CONVERSION-STATUS NOT = "REJECTED "
+                       PERFORM COMPUTE-KELVIN-TO-CELSIUS
+                   END-IF
+               WHEN '3'
+                   PERFORM COMPUTE-CELSIUS-TO-RANKINE
+                   IF WS-CONVERSION-STATUS NOT = "REJECTED "
+                       PERFORM COMPUTE-RANKINE-TO-CELSIUS
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "Invalid option. Please try again."
+           END-EVALUATE
+           IF WS-RECONCILE-OPTION = '1' OR '2' OR '3'
+               IF WS-CONVERSION-STATUS = "REJECTED "
+                   DISPLAY "Round trip rejected below absolute zero."
+               ELSE
+                   COMPUTE WS-RECONCILE-DRIFT =
+                       FUNCTION ABS(WS-RECONCILE-ORIGINAL - CELSIUS)
+                   DISPLAY "Original: " WS-RECONCILE-ORIGINAL
+                       " Round-tripped: " CELSIUS
+                       " Drift: " WS-RECONCILE-DRIFT
+                   IF WS-RECONCILE-DRIFT > WS-RECONCILE-TOLERANCE
+                       DISPLAY "WARNING: Round-trip drift exceeds "
+                           "tolerance."
+                   ELSE
+                       DISPLAY "Round trip within tolerance."
+                   END-IF
+               END-IF
+           END-IF.
+
+       READ-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO WS-RESTART-COUNT
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO WS-RESTART-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '00'
+               MOVE WS-CHECKPOINT-VALUE TO CHECKPOINT-RECORD
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "Unable to open TEMPCKPT - checkpoint not saved."
+           END-IF.
+
+       BATCH-PROCESS-FILE.
+           MOVE ZERO TO WS-RECORDS-READ
+           MOVE ZERO TO WS-RECORDS-CONVERTED
+           MOVE ZERO TO WS-RECORDS-REJECTED
+           MOVE ZERO TO WS-RECORDS-SKIPPED
+           MOVE 'N' TO WS-END-OF-SENSOR-FILE
+           MOVE 999.99 TO WS-C-MIN WS-F-MIN WS-K-MIN WS-R-MIN
+           MOVE -999.99 TO WS-C-MAX WS-F-MAX WS-K-MAX WS-R-MAX
+           MOVE ZERO TO WS-C-SUM WS-F-SUM WS-K-SUM WS-R-SUM
+           MOVE ZERO TO WS-C-COUNT WS-F-COUNT WS-K-COUNT WS-R-COUNT
+           PERFORM READ-CHECKPOINT
+           OPEN INPUT SENSOR-INPUT-FILE
+           IF WS-SENSOR-IN-STATUS NOT = '00'
+               DISPLAY "Unable to open SENSORIN - batch skipped."
+           ELSE
+               IF WS-RESTART-COUNT > ZERO
+                   DISPLAY "Resuming after checkpoint at record: "
+                       WS-RESTART-COUNT
+                   OPEN EXTEND SENSOR-OUTPUT-FILE
+               ELSE
+                   OPEN OUTPUT SENSOR-OUTPUT-FILE
+               END-IF
+               IF WS-SENSOR-OUT-STATUS NOT = '00'
+                   DISPLAY "Unable to open SENSOUT - batch skipped."
+                   CLOSE SENSOR-INPUT-FILE
+               ELSE
+                   PERFORM UNTIL WS-END-OF-SENSOR-FILE = 'Y'
+                       READ SENSOR-INPUT-FILE
+                           AT END
+                               MOVE 'Y' TO WS-END-OF-SENSOR-FILE
+                           NOT AT END
+                               ADD 1 TO WS-RECORDS-READ
+                               IF WS-RECORDS-READ > WS-RESTART-COUNT
+                                   PERFORM PROCESS-SENSOR-RECORD
+                                   MOVE WS-RECORDS-READ
+                                       TO WS-CHECKPOINT-VALUE
+                                   PERFORM WRITE-CHECKPOINT
+                               ELSE
+                                   ADD 1 TO WS-RECORDS-SKIPPED
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE SENSOR-INPUT-FILE
+                   CLOSE SENSOR-OUTPUT-FILE
+                   MOVE ZERO TO WS-RESTART-COUNT
+                   MOVE ZERO TO WS-CHECKPOINT-VALUE
+                   PERFORM WRITE-CHECKPOINT
+                   DISPLAY "Batch complete. Read: " WS-RECORDS-READ
+                       " Skipped: " WS-RECORDS-SKIPPED
+                       " Converted: " WS-RECORDS-CONVERTED
+                       " Rejected: " WS-RECORDS-REJECTED
+                   PERFORM PRINT-BATCH-SUMMARY
+               END-IF
+           END-IF.
+
+       PROCESS-SENSOR-RECORD.
+           MOVE SIR-SENSOR-ID TO SOR-SENSOR-ID
+           MOVE SIR-SOURCE-SCALE TO SOR-SOURCE-SCALE
+           MOVE SIR-TARGET-SCALE TO SOR-TARGET-SCALE
+           MOVE 'Y' TO WS-VALID-READING
+           IF FUNCTION TEST-NUMVAL(SIR-RAW-READING) NOT = ZERO
+               MOVE 'N' TO WS-VALID-READING
+           ELSE
+               IF FUNCTION ABS(FUNCTION NUMVAL(SIR-RAW-READING))
+                       > 999.99
+                   MOVE 'N' TO WS-VALID-READING
+               END-IF
+           END-IF
+           IF WS-VALID-READING = 'N'
+               MOVE ZERO TO SOR-INPUT-VALUE
+               MOVE ZERO TO SOR-OUTPUT-VALUE
+               MOVE "REJECTED " TO WS-CONVERSION-STATUS
+               MOVE "BATCH VALIDATION" TO WS-AUDIT-OPERATION
+               MOVE ZERO TO WS-AUDIT-INPUT-VALUE
+               MOVE ZERO TO WS-AUDIT-OUTPUT-VALUE
+               PERFORM WRITE-AUDIT-LOG
+           ELSE
+               EVALUATE SIR-SOURCE-SCALE
+                   WHEN 'C'
+                       MOVE FUNCTION NUMVAL(SIR-RAW-READING)
+                           TO CELSIUS
+                       ADD WS-CALIBRATION-OFFSET TO CELSIUS
+                           ON SIZE ERROR
+                               MOVE 'N' TO WS-VALID-READING
+                       END-ADD
+                   WHEN 'F'
+                       MOVE FUNCTION NUMVAL(SIR-RAW-READING)
+                           TO FAHRENHEIT
+                       ADD WS-CALIBRATION-OFFSET TO FAHRENHEIT
+                           ON SIZE ERROR
+                               MOVE 'N' TO WS-VALID-READING
+                       END-ADD
+                   WHEN 'K'
+                       MOVE FUNCTION NUMVAL(SIR-RAW-READING)
+                           TO KELVIN
+                       ADD WS-CALIBRATION-OFFSET TO KELVIN
+                           ON SIZE ERROR
+                               MOVE 'N' TO WS-VALID-READING
+                       END-ADD
+                   WHEN 'R'
+                       MOVE FUNCTION NUMVAL(SIR-RAW-READING)
+                           TO RANKINE
+                       ADD WS-CALIBRATION-OFFSET TO RANKINE
+                           ON SIZE ERROR
+                               MOVE 'N' TO WS-VALID-READING
+                       END-ADD
+               END-EVALUATE
+               IF WS-VALID-READING = 'N'
+                   MOVE ZERO TO SOR-INPUT-VALUE
+                   MOVE ZERO TO SOR-OUTPUT-VALUE
+                   MOVE "REJECTED " TO WS-CONVERSION-STATUS
+                   MOVE "BATCH VALIDATION" TO WS-AUDIT-OPERATION
+                   MOVE ZERO TO WS-AUDIT-INPUT-VALUE
+                   MOVE ZERO TO WS-AUDIT-OUTPUT-VALUE
+                   PERFORM WRITE-AUDIT-LOG
+               ELSE
+                   EVALUATE SIR-SOURCE-SCALE ALSO SIR-TARGET-SCALE
+                   WHEN 'C' ALSO 'K'
+                       MOVE CELSIUS TO SOR-INPUT-VALUE
+                       PERFORM COMPUTE-CELSIUS-TO-KELVIN
+                       MOVE KELVIN TO SOR-OUTPUT-VALUE
+                       MOVE KELVIN TO WS-LAST-OUTPUT-VALUE
+                   WHEN 'C' ALSO 'F'
+                       MOVE CELSIUS TO SOR-INPUT-VALUE
+                       PERFORM COMPUTE-CELSIUS-TO-FAHRENHEIT
+                       MOVE FAHRENHEIT TO SOR-OUTPUT-VALUE
+                       MOVE FAHRENHEIT TO WS-LAST-OUTPUT-VALUE
+                   WHEN 'K' ALSO 'C'
+                       MOVE KELVIN TO SOR-INPUT-VALUE
+                       PERFORM COMPUTE-KELVIN-TO-CELSIUS
+                       MOVE CELSIUS TO SOR-OUTPUT-VALUE
+                       MOVE CELSIUS TO WS-LAST-OUTPUT-VALUE
+                   WHEN 'K' ALSO 'F'
+                       MOVE KELVIN TO SOR-INPUT-VALUE
+                       PERFORM COMPUTE-KELVIN-TO-FAHRENHEIT
+                       MOVE FAHRENHEIT TO SOR-OUTPUT-VALUE
+                       MOVE FAHRENHEIT TO WS-LAST-OUTPUT-VALUE
+                   WHEN 'F' ALSO 'C'
+                       MOVE FAHRENHEIT TO SOR-INPUT-VALUE
+                       PERFORM COMPUTE-FAHRENHEIT-TO-CELSIUS
+                       MOVE CELSIUS TO SOR-OUTPUT-VALUE
+                       MOVE CELSIUS TO WS-LAST-OUTPUT-VALUE
+                   WHEN 'F' ALSO 'K'
+                       MOVE FAHRENHEIT TO SOR-INPUT-VALUE
+                       PERFORM COMPUTE-FAHRENHEIT-TO-KELVIN
+                       MOVE KELVIN TO SOR-OUTPUT-VALUE
+                       MOVE KELVIN TO WS-LAST-OUTPUT-VALUE
+                   WHEN 'C' ALSO 'R'
+                       MOVE CELSIUS TO SOR-INPUT-VALUE
+                       PERFORM COMPUTE-CELSIUS-TO-RANKINE
+                       MOVE RANKINE TO SOR-OUTPUT-VALUE
+                       MOVE RANKINE TO WS-LAST-OUTPUT-VALUE
+                   WHEN 'R' ALSO 'C'
+                       MOVE RANKINE TO SOR-INPUT-VALUE
+                       PERFORM COMPUTE-RANKINE-TO-CELSIUS
+                       MOVE CELSIUS TO SOR-OUTPUT-VALUE
+                       MOVE CELSIUS TO WS-LAST-OUTPUT-VALUE
+                   WHEN 'F' ALSO 'R'
+                       MOVE FAHRENHEIT TO SOR-INPUT-VALUE
+                       PERFORM COMPUTE-FAHRENHEIT-TO-RANKINE
+                       MOVE RANKINE TO SOR-OUTPUT-VALUE
+                       MOVE RANKINE TO WS-LAST-OUTPUT-VALUE
+                   WHEN 'R' ALSO 'F'
+                       MOVE RANKINE TO SOR-INPUT-VALUE
+                       PERFORM COMPUTE-RANKINE-TO-FAHRENHEIT
+                       MOVE FAHRENHEIT TO SOR-OUTPUT-VALUE
+                       MOVE FAHRENHEIT TO WS-LAST-OUTPUT-VALUE
+                   WHEN 'K' ALSO 'R'
+                       MOVE KELVIN TO SOR-INPUT-VALUE
+                       PERFORM COMPUTE-KELVIN-TO-RANKINE
+                       MOVE RANKINE TO SOR-OUTPUT-VALUE
+                       MOVE RANKINE TO WS-LAST-OUTPUT-VALUE
+                   WHEN 'R' ALSO 'K'
+                       MOVE RANKINE TO SOR-INPUT-VALUE
+                       PERFORM COMPUTE-RANKINE-TO-KELVIN
+                       MOVE KELVIN TO SOR-OUTPUT-VALUE
+                       MOVE KELVIN TO WS-LAST-OUTPUT-VALUE
+                   WHEN OTHER
+                       MOVE ZERO TO SOR-INPUT-VALUE
+                       MOVE ZERO TO SOR-OUTPUT-VALUE
+                       MOVE "REJECTED " TO WS-CONVERSION-STATUS
+                       MOVE "UNSUPPORTED SCALE PAIR" TO
+                           WS-AUDIT-OPERATION
+                       MOVE ZERO TO WS-AUDIT-INPUT-VALUE
+                       MOVE ZERO TO WS-AUDIT-OUTPUT-VALUE
+                       PERFORM WRITE-AUDIT-LOG
+               END-EVALUATE
+               END-IF
+           END-IF
+           MOVE WS-CONVERSION-STATUS TO SOR-STATUS
+           IF WS-CONVERSION-STATUS = "CONVERTED"
+               ADD 1 TO WS-RECORDS-CONVERTED
+               EVALUATE SIR-TARGET-SCALE
+                   WHEN 'C' PERFORM UPDATE-C-STATS
+                   WHEN 'F' PERFORM UPDATE-F-STATS
+                   WHEN 'K' PERFORM UPDATE-K-STATS
+                   WHEN 'R' PERFORM UPDATE-R-STATS
+               END-EVALUATE
+           ELSE
+               ADD 1 TO WS-RECORDS-REJECTED
+           END-IF
+           WRITE SENSOR-OUTPUT-RECORD.
+
+       UPDATE-C-STATS.
+           IF WS-LAST-OUTPUT-VALUE < WS-C-MIN
+               MOVE WS-LAST-OUTPUT-VALUE TO WS-C-MIN
+           END-IF
+           IF WS-LAST-OUTPUT-VALUE > WS-C-MAX
+               MOVE WS-LAST-OUTPUT-VALUE TO WS-C-MAX
+           END-IF
+           ADD WS-LAST-OUTPUT-VALUE TO WS-C-SUM
+           ADD 1 TO WS-C-COUNT.
+
+       UPDATE-F-STATS.
+           IF WS-LAST-OUTPUT-VALUE < WS-F-MIN
+               MOVE WS-LAST-OUTPUT-VALUE TO WS-F-MIN
+           END-IF
+           IF WS-LAST-OUTPUT-VALUE > WS-F-MAX
+               MOVE WS-LAST-OUTPUT-VALUE TO WS-F-MAX
+           END-IF
+           ADD WS-LAST-OUTPUT-VALUE TO WS-F-SUM
+           ADD 1 TO WS-F-COUNT.
+
+       UPDATE-K-STATS.
+           IF WS-LAST-OUTPUT-VALUE < WS-K-MIN
+               MOVE WS-LAST-OUTPUT-VALUE TO WS-K-MIN
+           END-IF
+           IF WS-LAST-OUTPUT-VALUE > WS-K-MAX
+               MOVE WS-LAST-OUTPUT-VALUE TO WS-K-MAX
+           END-IF
+           ADD WS-LAST-OUTPUT-VALUE TO WS-K-SUM
+           ADD 1 TO WS-K-COUNT.
+
+       UPDATE-R-STATS.
+           IF WS-LAST-OUTPUT-VALUE < WS-R-MIN
+               MOVE WS-LAST-OUTPUT-VALUE TO WS-R-MIN
+           END-IF
+           IF WS-LAST-OUTPUT-VALUE > WS-R-MAX
+               MOVE WS-LAST-OUTPUT-VALUE TO WS-R-MAX
+           END-IF
+           ADD WS-LAST-OUTPUT-VALUE TO WS-R-SUM
+           ADD 1 TO WS-R-COUNT.
+
+       PRINT-BATCH-SUMMARY.
+           DISPLAY " "
+           DISPLAY "=========== BATCH CONTROL REPORT ==========="
+           DISPLAY "Records read      : " WS-RECORDS-READ
+           DISPLAY "Records converted : " WS-RECORDS-CONVERTED
+           DISPLAY "Records rejected  : " WS-RECORDS-REJECTED
+           IF WS-C-COUNT > ZERO
+               COMPUTE WS-C-AVG = WS-C-SUM / WS-C-COUNT
+               DISPLAY "CELSIUS    - Min: " WS-C-MIN
+                   " Max: " WS-C-MAX " Avg: " WS-C-AVG
+                   " Count: " WS-C-COUNT
+           END-IF
+           IF WS-F-COUNT > ZERO
+               COMPUTE WS-F-AVG = WS-F-SUM / WS-F-COUNT
+               DISPLAY "FAHRENHEIT - Min: " WS-F-MIN
+                   " Max: " WS-F-MAX " Avg: " WS-F-AVG
+                   " Count: " WS-F-COUNT
+           END-IF
+           IF WS-K-COUNT > ZERO
+               COMPUTE WS-K-AVG = WS-K-SUM / WS-K-COUNT
+               DISPLAY "KELVIN     - Min: " WS-K-MIN
+                   " Max: " WS-K-MAX " Avg: " WS-K-AVG
+                   " Count: " WS-K-COUNT
+           END-IF
+           IF WS-R-COUNT > ZERO
+               COMPUTE WS-R-AVG = WS-R-SUM / WS-R-COUNT
+               DISPLAY "RANKINE    - Min: " WS-R-MIN
+                   " Max: " WS-R-MAX " Avg: " WS-R-AVG
+                   " Count: " WS-R-COUNT
+           END-IF
+           DISPLAY "=============================================".
